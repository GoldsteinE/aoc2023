@@ -1,17 +1,163 @@
        identification division.
        program-id. aoc2023-day08.
+       environment division.
+       input-output section.
+       file-control.
+           select map-file assign to "MAPIN"
+               organization is line sequential
+               file status is map-file-status.
+           select error-file assign to "MAPERR"
+               organization is line sequential.
+           select trace-file assign to "TRACEOUT"
+               organization is line sequential.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-file-status.
+           select diag-file assign to "DIAGRPT"
+               organization is line sequential.
+           select batch-list-file assign to "BATCHLST"
+               organization is line sequential.
+           select batch-rpt-file assign to "BATCHRPT"
+               organization is line sequential.
+      * plain "ASSIGN TO batch-map-dsn" resolves under -std=ibm as
+      * ASSIGN EXTERNAL (the data item is a DDNAME to look up via the
+      * environment, per real IBM dynamic allocation), not as the
+      * literal path we actually want here; ASSIGN TO DYNAMIC is the
+      * IBM Enterprise COBOL form that treats the item's own content
+      * as the dataset name.
+           select batch-map-file assign to dynamic batch-map-dsn
+               organization is line sequential
+               file status is batch-map-file-status.
+           select rules-ksds assign to "RULESKSD"
+               organization is indexed
+               access mode is dynamic
+               record key is ksd-src
+               file status is ksd-status.
+      * a second file-control entry against the same RULESKSD dataset,
+      * used only by validate-rules-index: mixing a random keyed READ
+      * on rules-ksds with the sequential READ NEXT scan it is also
+      * doing would disturb the file position indicator, so the keyed
+      * dangling-destination checks go through this handle instead.
+           select rules-ksds-check assign to "RULESKSD"
+               organization is indexed
+               access mode is dynamic
+               record key is ksd-check-src
+               file status is ksd-check-status.
+           select checkpoint-file assign to "CKPTFILE"
+               organization is line sequential
+               file status is checkpoint-status.
        data division.
+       file section.
+       fd map-file
+           record contains 1000 characters.
+       01 map-file-record pic x(1000).
+       fd error-file
+           record contains 80 characters.
+       01 error-file-record pic x(80).
+       fd trace-file
+           record contains 5 characters.
+       01 trace-file-record.
+           05 trace-file-position pic x(3).
+           05 filler pic x value space.
+           05 trace-file-action pic x.
+       fd audit-file
+           record contains 160 characters.
+       01 audit-file-record pic x(160).
+       fd diag-file
+           record contains 100 characters.
+       01 diag-file-record pic x(100).
+       fd batch-list-file
+           record contains 44 characters.
+       01 batch-list-record pic x(44).
+       fd batch-rpt-file
+           record contains 120 characters.
+       01 batch-rpt-record pic x(120).
+       fd batch-map-file
+           record contains 1000 characters.
+       01 batch-map-file-record pic x(1000).
+       fd rules-ksds.
+       01 ksd-record.
+           05 ksd-src pic x(3).
+           05 ksd-dest-left pic x(3).
+           05 ksd-dest-right pic x(3).
+       fd rules-ksds-check.
+       01 ksd-check-record.
+           05 ksd-check-src pic x(3).
+           05 ksd-check-dest-left pic x(3).
+           05 ksd-check-dest-right pic x(3).
+       fd checkpoint-file
+           record contains 100 characters.
+      * checkpoint-map-id ties a checkpoint to the map it was taken
+      * against, so a leftover CKPTFILE from a different map's run
+      * gets ignored instead of silently steering this run's traversal
+      * off of someone else's pointers-table.
+       01 checkpoint-file-record.
+           05 checkpoint-tag pic x(4).
+           05 checkpoint-map-id pic x(44).
+           05 checkpoint-body pic x(52).
+       01 checkpoint-header-fields redefines checkpoint-file-record.
+           05 filler pic x(48).
+           05 checkpoint-hdr-pointers-count pic 9(4).
+           05 checkpoint-hdr-current-action-idx pic 9(4).
+           05 checkpoint-hdr-pointers-left pic 9(4).
+           05 checkpoint-hdr-steps pic 9(16).
+           05 filler pic x(24).
+       01 checkpoint-pointer-fields redefines checkpoint-file-record.
+           05 filler pic x(48).
+           05 checkpoint-ptr-start pic x(3).
+           05 checkpoint-ptr-current pic x(3).
+           05 checkpoint-ptr-cycle-size pic 9(16).
+           05 filler pic x(30).
        working-storage section.
       * for parsing:
+       01 map-file-status pic xx value spaces.
        01 part pic x.
+      * part-2 node-naming convention: which suffix marks a start node
+      * and which marks an end node. AoC's map uses A/Z, but our own
+      * maps don't all follow that convention, so these are overridden
+      * from the command line instead of hardcoded.
+       01 start-suffix pic x value "A".
+       01 end-suffix pic x value "Z".
+      * identifies which map was run, for the audit log:
+       01 map-id pic x(44) value spaces.
+       01 audit-timestamp pic x(21).
+       01 audit-file-status pic xx value spaces.
+      * which part value the audit line actually reports: the top-level
+      * part argument outside batch mode, or batch-part inside it, so a
+      * batch part-2 run isn't logged as indistinguishable from a batch
+      * part-1 run (both would otherwise show the batch dispatcher's own
+      * part = "5"):
+       01 audit-part-value pic x.
+
+      * for the part = "5" batch mode, which map to use for each
+      * traversal in the batch (1 or 2), and whether we are currently
+      * inside a batch run (this relaxes validate-rules-table from
+      * stopping the whole job to just skipping the one bad map):
+       01 batch-part pic x value "1".
+       01 batch-mode-active pic x value "N".
+       01 map-validation-failed pic x value "N".
+       01 map-overflow pic x value "N".
+       01 map-open-failed pic x value "N".
+       01 batch-map-dsn pic x(44) value spaces.
+       01 batch-map-file-status pic xx value spaces.
+       01 batch-list-eof pic 9 value 0.
+
+      * for the part-1/part-2 lookup against a pre-built RULESKSD file
+      * instead of parsing and sorting rules-table on every run:
+       01 lookup-mode pic x(5) value "TABLE".
+       01 ksd-status pic xx value spaces.
+       01 ksd-check-status pic xx value spaces.
+       01 index-eof pic x value "N".
+       01 resolved-position pic x(3).
        01 actions pic x(1000).
        01 input-line pic x(32).
        01 input-rule.
            05 input-src pic x(3).
            05 input-dest-left pic x(3).
            05 input-dest-right pic x(3).
-       01 rules-count pic 9999.
-       01 rules-table occurs 0 to 1000 times
+       01 max-rules-count pic 9999 value 9000.
+       01 rules-count pic 9999 value 0.
+       01 rules-table occurs 0 to 9000 times
                       depending on rules-count
                       ascending key src
                       indexed by rules-idx.
@@ -22,10 +168,18 @@
       * figure out how that works.
        01 eof pic 9 value 0.
 
+      * for validating the rules-table once it is built:
+       01 check-idx pic 9999.
+       01 dest-to-check pic x(3).
+       01 validation-errors pic 9(4) value 0.
+       01 dest-found pic x value "N".
+           88 dest-was-found value "Y".
+           88 dest-not-found value "N".
+
       * for both parts:
        01 steps pic 9(32) value 0.
        01 steps-display pic z(31)9.
-       01 actions-length pic 9999.
+       01 actions-length pic 9999 value 0.
        01 current-action-idx pic 9999 value 1.
        01 current-action pic x.
        01 current-position pic x(3) value "AAA".
@@ -33,108 +187,668 @@
       * for part 2:
        01 gcd pic 9(32).
        01 pointer-idx pic 9999.
+       01 max-pointers-count pic 9999 value 9000.
        01 pointers-count pic 9999 value 0.
        01 pointers-left pic 9999.
-       01 pointers-table occurs 0 to 1000 times
+       01 pointers-table occurs 0 to 9000 times
                          depending on pointers-count.
            05 pointer-start pic x(3).
            05 pointer-current pic x(3).
            05 cycle-size pic 9(16).
+      * for the part = "4" diagnostics mode:
+           05 diag-hits pic 9 value 0.
+           05 diag-first-hit pic 9(16) value 0.
+           05 diag-second-hit pic 9(16) value 0.
+           05 diag-period pic 9(16) value 0.
+       01 diag-idx pic 9999.
+       01 diag-steps pic 9(16) value 0.
+       01 diag-pointers-left pic 9999.
+       01 diag-num-display pic z(15)9.
+       01 diag-line-ptr pic 9999.
+
+      * for restarting a canceled part = "2" traversal instead of
+      * re-walking every pointer from step zero:
+       01 checkpoint-status pic xx value spaces.
+       01 checkpoint-file-name pic x(8) value "CKPTFILE".
+       01 checkpoint-interval pic 9(9) value 100000.
+       01 checkpoint-loaded pic x value "N".
+      * set by load-checkpoint when CKPTFILE holds a still-valid HDR
+      * for a *different* map: that checkpoint belongs to a map this
+      * batch run hasn't reached yet, so run-part-two must not let
+      * delete-checkpoint wipe it out from under that map.
+       01 checkpoint-foreign-present pic x value "N".
+       01 checkpoint-ptr-idx pic 9999.
+       01 part2-iterations pic 9(9) value 0.
+      * a job killed mid-write can leave CKPTFILE with a complete HDR
+      * record but fewer PTR records than that HDR claims; the header
+      * fields are copied out here before load-checkpoint's counting
+      * pass re-reads over (and so overwrites) checkpoint-file-record's
+      * storage, so they survive to be applied afterward if the count
+      * checks out.
+       01 checkpoint-hdr-pointers-count-saved pic 9(4).
+       01 checkpoint-hdr-current-action-idx-saved pic 9(4).
+       01 checkpoint-hdr-pointers-left-saved pic 9(4).
+       01 checkpoint-hdr-steps-saved pic 9(16).
+       01 checkpoint-ptr-records-found pic 9(4) value 0.
        procedure division.
+       main-line.
+           accept part from argument-value
+           accept start-suffix from argument-value
+               on exception continue
+           end-accept
+           accept end-suffix from argument-value
+               on exception continue
+           end-accept
+           accept map-id from argument-value
+               on exception continue
+           end-accept
+           accept batch-part from argument-value
+               on exception continue
+           end-accept
+           accept lookup-mode from argument-value
+               on exception continue
+           end-accept
+
+           if part = "5"
+               perform run-batch-mode
+               stop run
+           end-if
+
+           if lookup-mode = "INDEX" and
+                   (part = "1" or part = "2" or part = "3"
+                       or part = "4")
+               perform parse-map-file-index-mode
+           else
+               perform parse-map-file
+               perform validate-rules-table
+           end-if
+
+           if part = "1"
+               perform run-part-one
+           end-if
+
+           if part = "2"
+               perform run-part-two
+           end-if
+
+           if part = "3"
+               perform run-trace-mode
+           end-if
 
-      * parsing:
-       accept actions
-       inspect actions tallying actions-length for characters before
-           initial space
+           if part = "4"
+               perform run-diagnostics-mode
+           end-if
+
+           move steps to steps-display
+
+           if part = "1" or part = "2" or part = "3" or part = "4"
+               perform write-audit-record
+           end-if
+
+           if lookup-mode = "INDEX" and
+                   (part = "1" or part = "2" or part = "3"
+                       or part = "4")
+               close rules-ksds
+           end-if
+
+           display function trim (steps-display leading)
+           stop run.
+
+      * every run gets a line in AUDITLOG so we can reconcile "what
+      * did we tell them" weeks later, instead of relying on scrollback
+      * that has long since rolled off the terminal or the job log.
+       write-audit-record.
+           move function current-date to audit-timestamp
+           move spaces to audit-file-record
+           if batch-mode-active = "Y"
+               move batch-part to audit-part-value
+           else
+               move part to audit-part-value
+           end-if
+           string "PART=" audit-part-value
+               " MAPID=" function trim (map-id)
+               " STEPS=" function trim (steps-display leading)
+               " TIMESTAMP=" audit-timestamp
+               delimited by size into audit-file-record
+               on overflow
+                   display "AOCDAY08: AUDIT RECORD TRUNCATED"
+           end-string
+      * a fresh system has no AUDITLOG yet to extend; GnuCOBOL's OPEN
+      * EXTEND (unlike some mainframe runtimes) won't create one, so
+      * the first-ever run has to fall back to OPEN OUTPUT instead.
+           open extend audit-file
+           if audit-file-status = "35"
+               open output audit-file
+           end-if
+           write audit-file-record
+           close audit-file.
+
+       parse-map-file.
+           open input map-file
+           if map-file-status not = "00"
+               display "AOCDAY08: UNABLE TO OPEN MAPIN, STATUS="
+                   map-file-status
+               stop run
+           end-if
+           read map-file into actions
+           inspect actions tallying actions-length for characters
+               before initial space
 
       * skip an empty line:
-       accept input-line
-       perform until eof = 1
-           accept input-line
-               on exception move 1 to eof
-           end-accept
-           if eof = 0 then
-               unstring input-line delimited by
-                   all " = (" or all ", " or ")"
-                   into input-src, input-dest-left, input-dest-right
-               end-unstring
-               add 1 to rules-count
-               move input-src to src (rules-count)
-               move input-dest-left to dest-left (rules-count)
-               move input-dest-right to dest-right (rules-count)
-     
-               if input-src(3:1) = "A"
-                   add 1 to pointers-count
-                   move input-src to pointer-start(pointers-count)
-                   move input-src to pointer-current(pointers-count)
-                   move 0 to cycle-size(pointers-count)
+           read map-file into input-line
+           perform until eof = 1
+               read map-file into input-line
+                   at end move 1 to eof
+               end-read
+               if eof = 0 then
+                   unstring input-line delimited by
+                       all " = (" or all ", " or ")"
+                       into input-src, input-dest-left, input-dest-right
+                   end-unstring
+                   if rules-count = max-rules-count
+                       display "AOCDAY08: RULES-TABLE FULL AT "
+                           function trim (max-rules-count)
+                           " ENTRIES, MAP TOO LARGE"
+                       close map-file
+                       stop run
+                   end-if
+                   add 1 to rules-count
+                   move input-src to src (rules-count)
+                   move input-dest-left to dest-left (rules-count)
+                   move input-dest-right to dest-right (rules-count)
+
+                   if input-src(3:1) = start-suffix
+                       if pointers-count = max-pointers-count
+                           display "AOCDAY08: POINTERS-TABLE FULL AT "
+                               function trim (max-pointers-count)
+                               " ENTRIES, MAP TOO LARGE"
+                           close map-file
+                           stop run
+                       end-if
+                       add 1 to pointers-count
+                       move input-src to pointer-start(pointers-count)
+                       move input-src to pointer-current(pointers-count)
+                       move 0 to cycle-size(pointers-count)
+                   end-if
+               end-if
+           end-perform
+           close map-file
+
+           sort rules-table on ascending key src.
+
+      * same parse as parse-map-file, but reads whichever map the
+      * batch driver has pointed batch-map-dsn at instead of the fixed
+      * MAPIN dd, so a batch run can walk a whole list of maps without
+      * anyone hand-splitting them into separate jobs.
+       parse-batch-map-file.
+           move "N" to map-open-failed
+           open input batch-map-file
+           if batch-map-file-status not = "00"
+      * a bad/missing dataset name in BATCHLST is a data problem with
+      * one entry, not a reason to lose the rest of the list; report it
+      * back to run-batch-mode via a flag the same way map-overflow
+      * does, instead of stopping the whole job.
+               move "Y" to map-open-failed
+           else
+               read batch-map-file into actions
+               inspect actions tallying actions-length for characters
+                   before initial space
+
+               read batch-map-file into input-line
+               perform until eof = 1
+                   read batch-map-file into input-line
+                       at end move 1 to eof
+                   end-read
+                   if eof = 0 then
+                       unstring input-line delimited by
+                           all " = (" or all ", " or ")"
+                           into input-src, input-dest-left,
+                               input-dest-right
+                       end-unstring
+                       if rules-count = max-rules-count
+      * this paragraph is only ever reached from run-batch-mode, which
+      * has already set batch-mode-active = "Y" before the first call,
+      * so an oversized map just drops out of this one map and lets
+      * the caller move on to the rest of the list instead of losing
+      * every other map's result over one oversized one.
+                           move "Y" to map-overflow
+                           move 1 to eof
+                       else
+                           add 1 to rules-count
+                           move input-src to src (rules-count)
+                           move input-dest-left
+                               to dest-left (rules-count)
+                           move input-dest-right
+                               to dest-right (rules-count)
+
+                           if input-src(3:1) = start-suffix
+                               if pointers-count = max-pointers-count
+                                   move "Y" to map-overflow
+                                   move 1 to eof
+                               else
+                                   add 1 to pointers-count
+                                   move input-src
+                                       to pointer-start(pointers-count)
+                                   move input-src
+                                       to pointer-current
+                                           (pointers-count)
+                                   move 0 to cycle-size(pointers-count)
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+               close batch-map-file
+
+               sort rules-table on ascending key src
+           end-if.
+
+      * lookup-mode = "INDEX" skips the parse-and-sort of rules-table
+      * entirely for a map that rarely changes between runs: this only
+      * reads MAPIN far enough to get the actions line and the list of
+      * start nodes for pointers-table, then leaves every LEFT/RIGHT
+      * lookup to RULESKSD (built ahead of time by the load program)
+      * via resolve-destination. Because rules-table is never built
+      * here, validate-rules-table has nothing to check, so
+      * validate-rules-index runs the same req 001 dangling-destination
+      * check as a sequential pass over RULESKSD instead, before the
+      * traversal is allowed to start.
+       parse-map-file-index-mode.
+           open input map-file
+           if map-file-status not = "00"
+               display "AOCDAY08: UNABLE TO OPEN MAPIN, STATUS="
+                   map-file-status
+               stop run
+           end-if
+           read map-file into actions
+           inspect actions tallying actions-length for characters
+               before initial space
+
+           read map-file into input-line
+           perform until eof = 1
+               read map-file into input-line
+                   at end move 1 to eof
+               end-read
+               if eof = 0 then
+                   unstring input-line delimited by
+                       all " = (" or all ", " or ")"
+                       into input-src, input-dest-left, input-dest-right
+                   end-unstring
+
+                   if input-src(3:1) = start-suffix
+                       if pointers-count = max-pointers-count
+                           display "AOCDAY08: POINTERS-TABLE FULL AT "
+                               function trim (max-pointers-count)
+                               " ENTRIES, MAP TOO LARGE"
+                           close map-file
+                           stop run
+                       end-if
+                       add 1 to pointers-count
+                       move input-src to pointer-start(pointers-count)
+                       move input-src to pointer-current(pointers-count)
+                       move 0 to cycle-size(pointers-count)
+                   end-if
+               end-if
+           end-perform
+           close map-file
+
+           perform validate-rules-index
+           open input rules-ksds
+           if ksd-status not = "00"
+               display "AOCDAY08: UNABLE TO OPEN RULESKSD, STATUS="
+                   ksd-status
+               stop run
+           end-if.
+
+      * a one-time sequential pass over RULESKSD, checking every
+      * LEFT/RIGHT destination against the srcs actually loaded, so
+      * INDEX mode gets the same up-front dangling-destination catch
+      * as TABLE mode's validate-rules-table instead of only finding
+      * out lazily the first time resolve-destination's READ ...
+      * INVALID KEY fires mid-traversal.
+       validate-rules-index.
+           move 0 to validation-errors
+           open output error-file
+           open input rules-ksds
+           if ksd-status not = "00"
+               display "AOCDAY08: UNABLE TO OPEN RULESKSD, STATUS="
+                   ksd-status
+               stop run
+           end-if
+           open input rules-ksds-check
+           if ksd-check-status not = "00"
+               display "AOCDAY08: UNABLE TO OPEN RULESKSD, STATUS="
+                   ksd-check-status
+               stop run
+           end-if
+           move "N" to index-eof
+           perform until index-eof = "Y"
+               read rules-ksds next record
+                   at end move "Y" to index-eof
+               end-read
+               if index-eof = "N"
+                   move ksd-dest-left to dest-to-check
+                   perform check-one-destination-index
+                   move ksd-dest-right to dest-to-check
+                   perform check-one-destination-index
                end-if
+           end-perform
+
+      * same "AAA"/"ZZZ" start/end check as TABLE mode's
+      * validate-rules-table, against the keyed RULESKSD lookup this
+      * mode uses instead of rules-table. INDEX mode is standalone-only
+      * (batch mode forces TABLE), so part alone decides whether the
+      * literals apply: parts 2 and 4 walk by suffix and have no use
+      * for them.
+           if part = "1" or part = "3"
+               move "AAA" to dest-to-check
+               perform check-one-destination-index
+               move "ZZZ" to dest-to-check
+               perform check-one-destination-index
            end-if
-       end-perform
 
-       sort rules-table on ascending key src
+           close rules-ksds
+           close rules-ksds-check
+           close error-file
 
-       accept part from argument-value
+           if validation-errors not = 0
+               display "AOCDAY08: MAP VALIDATION FAILED, "
+                   function trim (validation-errors) " ERROR(S), "
+                   "SEE MAPERR"
+               stop run
+           end-if.
 
-       if part = "1"
-           perform until current-position = "ZZZ"
-               add 1 to steps
-               move actions(current-action-idx:1) to current-action
+       check-one-destination-index.
+           move "N" to dest-found
+           move dest-to-check to ksd-check-src
+           read rules-ksds-check key is ksd-check-src
+               invalid key
+                   continue
+               not invalid key
+                   move "Y" to dest-found
+           end-read
+           if dest-not-found
+               add 1 to validation-errors
+               move spaces to error-file-record
+               string "DANGLING DESTINATION NODE: " dest-to-check
+                   delimited by size into error-file-record
+               write error-file-record
+           end-if.
+
+      * a dangling LEFT/RIGHT destination makes SEARCH ALL fail
+      * silently on that step, so we check every destination against
+      * the srcs we actually loaded before either part is allowed to
+      * run, instead of letting a bad map spin the traversal forever.
+       validate-rules-table.
+           move 0 to validation-errors
+           open output error-file
+           perform varying check-idx from 1 by 1
+                   until check-idx > rules-count
+               move dest-left(check-idx) to dest-to-check
+               perform check-one-destination
+               move dest-right(check-idx) to dest-to-check
+               perform check-one-destination
+           end-perform
+
+      * part 1 (and part 3's trace) always start the walk from the
+      * literal "AAA" and finish it at the literal "ZZZ"; if either one
+      * isn't a src in the table, resolve-destination's SEARCH ALL
+      * never matches on the very first call, which is exactly the
+      * "spins forever without telling us the map is bad" failure mode
+      * req001 exists to catch, so check both here the same as any
+      * other referenced node. parts 2 and 4 walk every "..A" node by
+      * suffix instead and have no use for the "AAA"/"ZZZ" literals, so
+      * a map built only for those parts should not be rejected over
+      * missing them.
+           if (batch-mode-active = "Y" and batch-part not = "2")
+                   or (batch-mode-active = "N"
+                       and (part = "1" or part = "3"))
+               move "AAA" to dest-to-check
+               perform check-one-destination
+               move "ZZZ" to dest-to-check
+               perform check-one-destination
+           end-if
+
+           close error-file
+
+           if validation-errors not = 0
+               move "Y" to map-validation-failed
+               display "AOCDAY08: MAP VALIDATION FAILED, "
+                   function trim (validation-errors) " ERROR(S), "
+                   "SEE MAPERR"
+      * in batch mode we skip the bad map and keep going instead of
+      * losing every other map's result in the same job; a standalone
+      * run still has no map worth traversing, so it stops cold.
+               if batch-mode-active = "N"
+                   stop run
+               end-if
+           else
+               move "N" to map-validation-failed
+           end-if.
+
+       check-one-destination.
+           move "N" to dest-found
+           search all rules-table
+               when src(rules-idx) = dest-to-check
+                   move "Y" to dest-found
+           end-search
+           if dest-not-found
+               add 1 to validation-errors
+               move spaces to error-file-record
+               string "DANGLING DESTINATION NODE: " dest-to-check
+                   delimited by size into error-file-record
+               write error-file-record
+           end-if.
+
+      * looks up current-position's LEFT/RIGHT destination, either in
+      * the in-memory rules-table (lookup-mode = "TABLE") or in the
+      * RULESKSD indexed file (lookup-mode = "INDEX"), and returns it
+      * in resolved-position.
+       resolve-destination.
+           if lookup-mode = "INDEX"
+               move current-position to ksd-src
+               read rules-ksds key is ksd-src
+                   invalid key
+                       display "AOCDAY08: DANGLING DESTINATION NODE: "
+                           current-position
+                       stop run
+               end-read
+               if current-action = "L"
+                   move ksd-dest-left to resolved-position
+               else
+                   move ksd-dest-right to resolved-position
+               end-if
+           else
+               move "N" to dest-found
                search all rules-table
                    when src(rules-idx) = current-position
+                       move "Y" to dest-found
                        if current-action = "L"
                            move dest-left(rules-idx)
-                               to current-position
+                               to resolved-position
                        else
                            move dest-right(rules-idx)
-                               to current-position
+                               to resolved-position
                        end-if
                end-search
-     
+      * a WHEN that never fires leaves resolved-position holding
+      * whatever the previous call put there instead of the current
+      * node's real destination; validate-rules-table's up-front check
+      * of every referenced node (including the "AAA"/"ZZZ" literals)
+      * should already catch this before traversal ever starts, but
+      * this guard is what keeps a miss from being silently swallowed
+      * if that ever changes, the same way INDEX mode's READ ...
+      * INVALID KEY already does above.
+               if dest-not-found
+                   display "AOCDAY08: DANGLING DESTINATION NODE: "
+                       current-position
+                   stop run
+               end-if
+           end-if.
+
+       run-part-one.
+           perform until current-position = "ZZZ"
+               add 1 to steps
+               move actions(current-action-idx:1) to current-action
+               perform resolve-destination
+               move resolved-position to current-position
+
+               if current-action-idx = actions-length
+                   move 1 to current-action-idx
+               else
+                   add 1 to current-action-idx
+               end-if
+           end-perform.
+
+      * same left/right walk as part 1, but every current-position and
+      * current-action pair gets written to TRACEOUT as it happens, so
+      * a route that comes out wrong can actually be walked back
+      * through instead of just trusting the final steps count.
+       run-trace-mode.
+           open output trace-file
+           perform until current-position = "ZZZ"
+               move actions(current-action-idx:1) to current-action
+               move spaces to trace-file-record
+               move current-position to trace-file-position
+               move current-action to trace-file-action
+               write trace-file-record
+               add 1 to steps
+               perform resolve-destination
+               move resolved-position to current-position
+
+               if current-action-idx = actions-length
+                   move 1 to current-action-idx
+               else
+                   add 1 to current-action-idx
+               end-if
+           end-perform
+           close trace-file.
+
+      * the part = "2" LCM shortcut assumes every pointer's Z-hits
+      * repeat at exact multiples of cycle-size starting from step
+      * zero. that holds for the AoC input but isn't guaranteed for an
+      * arbitrary map, so this runs every pointer out to its first two
+      * Z-hits and reports both the offset to the first one and the
+      * period between the two, so we can confirm the shortcut is
+      * actually valid before trusting a part = "2" answer.
+       run-diagnostics-mode.
+           move pointers-count to diag-pointers-left
+           move 0 to diag-steps
+           perform varying diag-idx from 1 by 1
+                   until diag-idx > pointers-count
+               move 0 to diag-hits(diag-idx)
+               move 0 to diag-first-hit(diag-idx)
+               move 0 to diag-second-hit(diag-idx)
+           end-perform
+
+           perform until diag-pointers-left = 0
+               add 1 to diag-steps
+               move actions(current-action-idx:1) to current-action
+
+               perform varying pointer-idx from 1 by 1
+                       until pointer-idx > pointers-count
+                   if diag-hits(pointer-idx) < 2
+                       move pointer-current(pointer-idx)
+                           to current-position
+                       perform resolve-destination
+                       move resolved-position
+                           to pointer-current(pointer-idx)
+                       if pointer-current(pointer-idx)(3:1) = end-suffix
+                           if diag-hits(pointer-idx) = 0
+                               move diag-steps
+                                   to diag-first-hit(pointer-idx)
+                           else
+                               move diag-steps
+                                   to diag-second-hit(pointer-idx)
+                               subtract 1 from diag-pointers-left
+                           end-if
+                           add 1 to diag-hits(pointer-idx)
+                       end-if
+                   end-if
+               end-perform
+
                if current-action-idx = actions-length
                    move 1 to current-action-idx
                else
                    add 1 to current-action-idx
                end-if
            end-perform
-       end-if
 
-       if part = "2"
-           move pointers-count to pointers-left
+           open output diag-file
+           perform varying diag-idx from 1 by 1
+                   until diag-idx > pointers-count
+               compute diag-period(diag-idx) =
+                   diag-second-hit(diag-idx) - diag-first-hit(diag-idx)
+
+               move 1 to diag-line-ptr
+               move spaces to diag-file-record
+               string "POINTER=" pointer-start(diag-idx)
+                   " OFFSET="
+                   into diag-file-record with pointer diag-line-ptr
+               end-string
+               move diag-first-hit(diag-idx) to diag-num-display
+               string function trim (diag-num-display) " PERIOD="
+                   into diag-file-record with pointer diag-line-ptr
+               end-string
+               move diag-period(diag-idx) to diag-num-display
+               string function trim (diag-num-display)
+                   into diag-file-record with pointer diag-line-ptr
+               end-string
+               write diag-file-record
+           end-perform
+           close diag-file
+      * gives write-audit-record something meaningful to log for a
+      * part = "4" run: the total number of action-cycle rounds it
+      * took to run every pointer out to its second Z-hit.
+           move diag-steps to steps.
+
+       run-part-two.
+           perform load-checkpoint
+           if checkpoint-loaded = "N"
+               move pointers-count to pointers-left
+           end-if
+           move 0 to part2-iterations
            perform until pointers-left = 0
+               add 1 to part2-iterations
                move actions(current-action-idx:1) to current-action
-     
+
                perform varying pointer-idx from 1 by 1
                        until pointer-idx > pointers-count
                    move pointer-current(pointer-idx) to current-position
                    if pointer-current(pointer-idx) = spaces
                        exit perform cycle
                    end-if
-     
-                   search all rules-table
-                       when src(rules-idx) = current-position
-                           if current-action = "L"
-                               move dest-left(rules-idx) to
-                               pointer-current(pointer-idx)
-                           else
-                               move dest-right(rules-idx) to
-                               pointer-current(pointer-idx)
-                           end-if
-                   end-search
+
+                   perform resolve-destination
+                   move resolved-position to
+                       pointer-current(pointer-idx)
                    add 1 to cycle-size(pointer-idx)
-                   if pointer-current(pointer-idx)(3:1) = "Z"
+                   if pointer-current(pointer-idx)(3:1) = end-suffix
                        subtract 1 from pointers-left
                        move spaces to pointer-current(pointer-idx)
                    end-if
                end-perform
-     
+
                if current-action-idx = actions-length
                    move 1 to current-action-idx
                else
                    add 1 to current-action-idx
                end-if
+
+               if function mod (part2-iterations, checkpoint-interval)
+                       = 0
+                   perform save-checkpoint
+               end-if
            end-perform
-     
+      * if the checkpoint sitting in CKPTFILE belongs to a different,
+      * not-yet-processed map (a batch run resuming after a prior
+      * aborted attempt), it isn't this traversal's to delete: wiping
+      * it here would destroy the resumable state the next map in the
+      * list is depending on before the loop ever reaches it.
+           if checkpoint-foreign-present = "N"
+               perform delete-checkpoint
+           end-if
+
            move cycle-size(1) to gcd
            move cycle-size(1) to steps
            perform varying pointer-idx from 2 by 1 until pointer-idx >
@@ -148,8 +862,240 @@
                    end-if
                end-perform
                divide steps by gcd giving steps
+           end-perform.
+
+      * runs the same part-1/part-2 traversal in turn against every
+      * map dataset name listed in BATCHLST, so a quarterly review of
+      * a whole stack of route maps is one job submission instead of
+      * one job per map.
+       run-batch-mode.
+           move "Y" to batch-mode-active
+
+      * INDEX mode leans on a single RULESKSD built ahead of time for
+      * one specific map; batch mode walks a whole list of different
+      * maps, so there is no one RULESKSD to point it at. Rather than
+      * silently falling back to TABLE mode without telling anyone,
+      * warn and force it.
+           if lookup-mode = "INDEX"
+               display "AOCDAY08: LOOKUP-MODE=INDEX IS NOT SUPPORTED "
+                   "IN BATCH MODE, USING TABLE"
+               move "TABLE" to lookup-mode
+           end-if
+
+           open input batch-list-file
+           open output batch-rpt-file
+
+           perform until batch-list-eof = 1
+               read batch-list-file into batch-map-dsn
+                   at end move 1 to batch-list-eof
+               end-read
+               if batch-list-eof = 0
+      * map-id has to be set before parse-batch-map-file/run-part-two
+      * run, not after: save-checkpoint/load-checkpoint tag and match
+      * checkpoints against map-id, and run-part-two calls them from
+      * inside the traversal below, well before this paragraph's own
+      * report-line logic ever gets to updating map-id.
+                   move batch-map-dsn to map-id
+                   move 0 to rules-count
+                   move 0 to pointers-count
+                   move 0 to actions-length
+                   move 0 to eof
+                   move 1 to current-action-idx
+                   move 0 to steps
+                   move "N" to map-overflow
+                   move "AAA" to current-position
+                   perform parse-batch-map-file
+
+                   move spaces to batch-rpt-record
+                   if map-open-failed = "Y"
+                       string "MAPID=" function trim (batch-map-dsn)
+                           " STATUS=UNABLE-TO-OPEN, FILE-STATUS="
+                           batch-map-file-status
+                           delimited by size into batch-rpt-record
+                           on overflow
+                               display "AOCDAY08: BATCH REPORT LINE "
+                                   "TRUNCATED"
+                       end-string
+                   else
+                       if map-overflow = "Y"
+                           string "MAPID="
+                               function trim (batch-map-dsn)
+                               " STATUS=MAP-TOO-LARGE"
+                               delimited by size into batch-rpt-record
+                               on overflow
+                                   display "AOCDAY08: BATCH REPORT "
+                                       "LINE TRUNCATED"
+                           end-string
+                       else
+                           perform validate-rules-table
+                           if map-validation-failed = "Y"
+                               string "MAPID="
+                                   function trim (batch-map-dsn)
+                                   " STATUS=VALIDATION-FAILED"
+                                   delimited by size into
+                                       batch-rpt-record
+                                   on overflow
+                                       display "AOCDAY08: BATCH "
+                                           "REPORT LINE TRUNCATED"
+                               end-string
+                           else
+                               if batch-part = "2"
+                                   perform run-part-two
+                               else
+                                   perform run-part-one
+                               end-if
+                               move steps to steps-display
+                               string "MAPID="
+                                   function trim (batch-map-dsn)
+                                   " STEPS="
+                                   function trim
+                                       (steps-display leading)
+                                   delimited by size into
+                                       batch-rpt-record
+                                   on overflow
+                                       display "AOCDAY08: BATCH "
+                                           "REPORT LINE TRUNCATED"
+                               end-string
+                           end-if
+                       end-if
+                   end-if
+                   write batch-rpt-record
+
+      * every map the batch touches gets its own AUDITLOG line too,
+      * same as a standalone run, using the map's dataset name as its
+      * map-id (already set above, before the traversal ran).
+                   move steps to steps-display
+                   perform write-audit-record
+               end-if
+           end-perform
+
+           close batch-list-file
+           close batch-rpt-file.
+
+      * a large part = "2" traversal can run for a very long time
+      * before every pointer lands on an end node; this snapshots the
+      * whole pointers-table plus enough state to resume the action
+      * cycle, so a canceled run during a contention window doesn't
+      * cost the entire traversal.
+       save-checkpoint.
+           open output checkpoint-file
+           move spaces to checkpoint-file-record
+           move "HDR " to checkpoint-tag
+           move map-id to checkpoint-map-id
+           move pointers-count to checkpoint-hdr-pointers-count
+           move current-action-idx
+               to checkpoint-hdr-current-action-idx
+           move pointers-left to checkpoint-hdr-pointers-left
+           move steps to checkpoint-hdr-steps
+           write checkpoint-file-record
+
+           perform varying checkpoint-ptr-idx from 1 by 1
+                   until checkpoint-ptr-idx > pointers-count
+               move spaces to checkpoint-file-record
+               move "PTR " to checkpoint-tag
+               move pointer-start(checkpoint-ptr-idx)
+                   to checkpoint-ptr-start
+               move pointer-current(checkpoint-ptr-idx)
+                   to checkpoint-ptr-current
+               move cycle-size(checkpoint-ptr-idx)
+                   to checkpoint-ptr-cycle-size
+               write checkpoint-file-record
            end-perform
-       end-if
+           close checkpoint-file.
+
+      * reloads a checkpoint written by save-checkpoint, if one is
+      * there, and resumes run-part-two's loop from it instead of
+      * starting over from step zero.
+       load-checkpoint.
+           move "N" to checkpoint-loaded
+           move "N" to checkpoint-foreign-present
+           open input checkpoint-file
+           if checkpoint-status = "35"
+               continue
+           else
+               read checkpoint-file
+                   at end continue
+               end-read
+               if checkpoint-tag = "HDR " and checkpoint-map-id = map-id
+                   move checkpoint-hdr-pointers-count
+                       to checkpoint-hdr-pointers-count-saved
+                   move checkpoint-hdr-current-action-idx
+                       to checkpoint-hdr-current-action-idx-saved
+                   move checkpoint-hdr-pointers-left
+                       to checkpoint-hdr-pointers-left-saved
+                   move checkpoint-hdr-steps
+                       to checkpoint-hdr-steps-saved
+
+      * count the PTR records actually present before trusting any of
+      * them: a job killed between the HDR write and the last PTR
+      * write leaves a complete, matching HDR sitting on top of a
+      * short PTR list, and applying that half-populated state left
+      * tail pointers at cycle-size = 0, which hangs the GCD loop in
+      * run-part-two instead of resuming it.
+                   move 0 to checkpoint-ptr-records-found
+                   perform until 1 = 2
+                       read checkpoint-file
+                           at end exit perform
+                       end-read
+                       add 1 to checkpoint-ptr-records-found
+                   end-perform
+                   close checkpoint-file
+
+                   if checkpoint-ptr-records-found =
+                           checkpoint-hdr-pointers-count-saved
+                       open input checkpoint-file
+                       read checkpoint-file
+                       move checkpoint-hdr-pointers-count-saved
+                           to pointers-count
+                       move checkpoint-hdr-current-action-idx-saved
+                           to current-action-idx
+                       move checkpoint-hdr-pointers-left-saved
+                           to pointers-left
+                       move checkpoint-hdr-steps-saved to steps
+                       move "Y" to checkpoint-loaded
+
+                       perform varying checkpoint-ptr-idx from 1 by 1
+                               until checkpoint-ptr-idx > pointers-count
+                           read checkpoint-file
+                               at end exit perform
+                           end-read
+                           move checkpoint-ptr-start
+                               to pointer-start(checkpoint-ptr-idx)
+                           move checkpoint-ptr-current
+                               to pointer-current(checkpoint-ptr-idx)
+                           move checkpoint-ptr-cycle-size
+                               to cycle-size(checkpoint-ptr-idx)
+                       end-perform
+                       close checkpoint-file
+                   else
+                       display "AOCDAY08: CHECKPOINT FOR "
+                           function trim (map-id) " IS INCOMPLETE, "
+                           "EXPECTED "
+                           function trim
+                               (checkpoint-hdr-pointers-count-saved)
+                           " POINTER RECORD(S) BUT FOUND "
+                           function trim (checkpoint-ptr-records-found)
+                           ", STARTING FRESH"
+                   end-if
+               else
+                   if checkpoint-tag = "HDR "
+                       display "AOCDAY08: IGNORING CHECKPOINT FOR "
+                           "A DIFFERENT MAP ("
+                           function trim (checkpoint-map-id)
+                           "), STARTING FRESH"
+                       move "Y" to checkpoint-foreign-present
+                   end-if
+                   close checkpoint-file
+               end-if
+           end-if.
 
-       move steps to steps-display
-       display function trim (steps-display leading).
+      * traversal finished cleanly, so there is nothing left to resume:
+      * clear the checkpoint out so the next run starts fresh.
+      * deleting a checkpoint that a short run never got around to
+      * writing is not a failure worth reporting: CBL_DELETE_FILE's
+      * status otherwise ends up as this program's exit/condition
+      * code, which would fail a completely successful batch job the
+      * moment it finished before its first checkpoint interval.
+       delete-checkpoint.
+           call "CBL_DELETE_FILE" using checkpoint-file-name
+           move 0 to return-code.
