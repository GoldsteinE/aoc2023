@@ -0,0 +1,74 @@
+       identification division.
+       program-id. aoc2023-day08-load.
+       environment division.
+       input-output section.
+       file-control.
+           select map-file assign to "MAPIN"
+               organization is line sequential
+               file status is map-file-status.
+           select rules-ksds assign to "RULESKSD"
+               organization is indexed
+               access mode is random
+               record key is ksd-src
+               file status is ksd-status.
+       data division.
+       file section.
+       fd map-file
+           record contains 1000 characters.
+       01 map-file-record pic x(1000).
+       fd rules-ksds.
+       01 ksd-record.
+           05 ksd-src pic x(3).
+           05 ksd-dest-left pic x(3).
+           05 ksd-dest-right pic x(3).
+       working-storage section.
+       01 map-file-status pic xx value spaces.
+       01 ksd-status pic xx value spaces.
+       01 input-line pic x(32).
+       01 input-rule.
+           05 input-src pic x(3).
+           05 input-dest-left pic x(3).
+           05 input-dest-right pic x(3).
+       01 eof pic 9 value 0.
+       01 rules-loaded pic 9(9) value 0.
+       01 rules-rejected pic 9(9) value 0.
+       procedure division.
+       main-line.
+      * MAPIN's first (non-blank) line is the actions string, which
+      * this loader has no use for; every load run starts a fresh
+      * RULESKSD from scratch since this converts a whole map at once.
+           open input map-file
+           read map-file into input-line
+
+           open output rules-ksds
+           read map-file into input-line
+           perform until eof = 1
+               read map-file into input-line
+                   at end move 1 to eof
+               end-read
+               if eof = 0 then
+                   unstring input-line delimited by
+                       all " = (" or all ", " or ")"
+                       into input-src, input-dest-left, input-dest-right
+                   end-unstring
+                   move input-src to ksd-src
+                   move input-dest-left to ksd-dest-left
+                   move input-dest-right to ksd-dest-right
+                   write ksd-record
+                       invalid key
+                           add 1 to rules-rejected
+                           display "AOCDAY08-LOAD: DUPLICATE SOURCE "
+                               "NODE " ksd-src ", SKIPPED"
+                       not invalid key
+                           add 1 to rules-loaded
+                   end-write
+               end-if
+           end-perform
+
+           close map-file
+           close rules-ksds
+
+           display "AOCDAY08-LOAD: LOADED "
+               function trim (rules-loaded) " RULE(S) INTO RULESKSD, "
+               function trim (rules-rejected) " DUPLICATE(S) SKIPPED"
+           stop run.
